@@ -0,0 +1,152 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.                   EXQRY00.
+000120 AUTHOR.                       J HENRIQUES.
+000130 INSTALLATION.                 DATA PROCESSING - ONLINE SYSTEMS.
+000140 DATE-WRITTEN.                 08/09/2026.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------*
+000170*    MODIFICATION HISTORY
+000180*--------------------------------------------------------------*
+000190*    DATE       INIT  DESCRIPTION
+000200*    ---------  ----  ------------------------------------------
+000210*    08/09/2026 JH    ORIGINAL PROGRAM - CICS INQUIRY AGAINST
+000220*                      THE EXEMPLO MASTER FILE (OUTFILE).
+000230*    08/09/2026 JH    RECEIVE NOW USES RESP INSTEAD OF NOHANDLE SO
+000240*                      A REAL RECEIVE FAILURE IS REPORTED TO THE
+000250*                      OPERATOR INSTEAD OF LOOKING LIKE AN EMPTY
+000260*                      INQUIRY.
+000270*--------------------------------------------------------------*
+000280*    TRANSACTION EXQI RUNS THIS PROGRAM. THE OPERATOR KEYS A
+000290*    SIX CHARACTER MASTER KEY AND THE MATCHING RECORD, IF ANY,
+000300*    IS DISPLAYED BACK ON THE SCREEN. EACH INQUIRY IS A SEPARATE
+000310*    TASK - THE OPERATOR RE-ENTERS TRANSACTION EXQI FOR THE
+000320*    NEXT LOOKUP.
+000330*--------------------------------------------------------------*
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER.              IBM-370.
+000370 OBJECT-COMPUTER.              IBM-370.
+000380
+000390 DATA DIVISION.
+000400 WORKING-STORAGE SECTION.
+000410*--------------------------------------------------------------*
+000420*    MASTER RECORD LAYOUT - SHARED WITH THE EXEMPLO BATCH
+000430*    MAINTENANCE PROGRAM VIA THE OUTMSTR COPYBOOK.
+000440*--------------------------------------------------------------*
+000450 COPY OUTMSTR REPLACING ==OUTPUT-RECORD== BY ==WS-MASTER-RECORD==.
+000460
+000470*--------------------------------------------------------------*
+000480*    CICS WORK AREAS
+000490*--------------------------------------------------------------*
+000500 01  WS-INQUIRY-KEY             PIC X(06) VALUE SPACES.
+000510 01  WS-RECEIVE-LENGTH          PIC S9(04) COMP VALUE 6.
+000520 01  WS-RESP                    PIC S9(08) COMP VALUE ZERO.
+000530
+000540 01  WS-DISPLAY-LINE.
+000550     05  FILLER                 PIC X(07) VALUE 'KEY:   '.
+000560     05  WS-DSP-KEY             PIC X(06).
+000570     05  FILLER                 PIC X(03) VALUE SPACES.
+000580     05  FILLER                 PIC X(07) VALUE 'FIELD: '.
+000590     05  WS-DSP-FIELD           PIC X(10).
+000600     05  FILLER                 PIC X(47) VALUE SPACES.
+000610
+000620 01  WS-NOTFOUND-LINE           PIC X(80) VALUE
+000630     'NO MASTER RECORD FOUND FOR THE KEY ENTERED.'.
+000640
+000650 01  WS-PROMPT-LINE             PIC X(80) VALUE
+000660     'ENTER A 6 CHARACTER MASTER KEY AND PRESS ENTER.'.
+000670
+000680 01  WS-RECEIVE-ERROR-LINE      PIC X(80) VALUE
+000690     'TERMINAL ERROR ON RECEIVE - RE-ENTER TRANSACTION EXQI.'.
+000700
+000710 PROCEDURE DIVISION.
+000720*-----------------------------------------------------------------
+000730*    0000-MAINLINE
+000740*    RECEIVES THE INQUIRY KEY, LOOKS IT UP, AND SENDS THE REPLY.
+000750*-----------------------------------------------------------------
+000760 0000-MAINLINE.
+000770     EXEC CICS RECEIVE
+000780         INTO(WS-INQUIRY-KEY)
+000790         LENGTH(WS-RECEIVE-LENGTH)
+000800         RESP(WS-RESP)
+000810     END-EXEC.
+000820
+000830     IF WS-RESP NOT = DFHRESP(NORMAL)
+000840         PERFORM 2100-SEND-RECEIVE-ERROR THRU 2100-EXIT
+000850     ELSE
+000860         IF WS-INQUIRY-KEY = SPACES OR LOW-VALUES
+000870             PERFORM 2000-SEND-PROMPT  THRU 2000-EXIT
+000880         ELSE
+000890             PERFORM 1000-LOOKUP-MASTER THRU 1000-EXIT
+000900         END-IF
+000910     END-IF.
+000920
+000930     EXEC CICS RETURN END-EXEC.
+000940
+000950*-----------------------------------------------------------------
+000960*    1000-LOOKUP-MASTER
+000970*    READS OUTFILE BY KEY AND SENDS THE RESULT TO THE SCREEN.
+000980*-----------------------------------------------------------------
+000990 1000-LOOKUP-MASTER.
+001000     EXEC CICS READ
+001010         DATASET('OUTFILE')
+001020         INTO(WS-MASTER-RECORD)
+001030         RIDFLD(WS-INQUIRY-KEY)
+001040         RESP(WS-RESP)
+001050     END-EXEC.
+001060
+001070     IF WS-RESP = DFHRESP(NORMAL)
+001080         PERFORM 1100-SEND-FOUND   THRU 1100-EXIT
+001090     ELSE
+001100         PERFORM 1200-SEND-NOTFOUND THRU 1200-EXIT
+001110     END-IF.
+001120 1000-EXIT.
+001130     EXIT.
+001140
+001150 1100-SEND-FOUND.
+001160     MOVE OUT-KEY      TO WS-DSP-KEY.
+001170     MOVE OUTPUT-FIELD TO WS-DSP-FIELD.
+001180     EXEC CICS SEND TEXT
+001190         FROM(WS-DISPLAY-LINE)
+001200         LENGTH(LENGTH OF WS-DISPLAY-LINE)
+001210         ERASE
+001220     END-EXEC.
+001230 1100-EXIT.
+001240     EXIT.
+001250
+001260 1200-SEND-NOTFOUND.
+001270     EXEC CICS SEND TEXT
+001280         FROM(WS-NOTFOUND-LINE)
+001290         LENGTH(LENGTH OF WS-NOTFOUND-LINE)
+001300         ERASE
+001310     END-EXEC.
+001320 1200-EXIT.
+001330     EXIT.
+001340
+001350*-----------------------------------------------------------------
+001360*    2000-SEND-PROMPT
+001370*    NO KEY WAS ENTERED - PROMPT THE OPERATOR FOR ONE.
+001380*-----------------------------------------------------------------
+001390 2000-SEND-PROMPT.
+001400     EXEC CICS SEND TEXT
+001410         FROM(WS-PROMPT-LINE)
+001420         LENGTH(LENGTH OF WS-PROMPT-LINE)
+001430         ERASE
+001440     END-EXEC.
+001450 2000-EXIT.
+001460     EXIT.
+001470
+001480*-----------------------------------------------------------------
+001490*    2100-SEND-RECEIVE-ERROR
+001500*    THE RECEIVE FAILED FOR A REASON OTHER THAN "NO DATA ENTERED"
+001510*    (FOR EXAMPLE MAPFAIL OR TERMERR). TELL THE OPERATOR RATHER
+001520*    THAN TREATING IT AS AN EMPTY INQUIRY.
+001530*-----------------------------------------------------------------
+001540 2100-SEND-RECEIVE-ERROR.
+001550     EXEC CICS SEND TEXT
+001560         FROM(WS-RECEIVE-ERROR-LINE)
+001570         LENGTH(LENGTH OF WS-RECEIVE-ERROR-LINE)
+001580         ERASE
+001590     END-EXEC.
+001600 2100-EXIT.
+001610     EXIT.
