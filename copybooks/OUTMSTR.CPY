@@ -0,0 +1,8 @@
+000100*--------------------------------------------------------------*
+000110*    OUTMSTR - EXEMPLO MASTER FILE RECORD LAYOUT
+000120*    SHARED BY THE BATCH MAINTENANCE PROGRAM (EXEMPLO) AND THE
+000130*    ONLINE INQUIRY TRANSACTION (EXQRY00).
+000140*--------------------------------------------------------------*
+000150 01  OUTPUT-RECORD.
+000160     05  OUT-KEY                PIC X(06).
+000170     05  OUTPUT-FIELD           PIC X(10).
