@@ -1,36 +1,811 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. EXEMPLO.
-
-DATA DIVISION.
-FILE SECTION.
-FD INPUT-FILE.
-01 INPUT-RECORD.
-   05 INPUT-FIELD PIC X(10).
-
-FD OUTPUT-FILE.
-01 OUTPUT-RECORD.
-   05 OUTPUT-FIELD PIC X(10).
-
-WORKING-STORAGE SECTION.
-01 WS-EOF PIC X VALUE 'N'.
-
-PROCEDURE DIVISION.
-MAIN-LOGIC.
-    OPEN INPUT INPUT-FILE
-         OUTPUT OUTPUT-FILE.
-         
-    PERFORM UNTIL WS-EOF = 'Y'
-        READ INPUT-FILE
-            AT END SET WS-EOF TO 'Y'
-        END-READ.
-        
-        IF WS-EOF = 'N' THEN
-            MOVE INPUT-FIELD TO OUTPUT-FIELD
-            WRITE OUTPUT-RECORD
-        END-IF.
-    END-PERFORM.
-    
-    CLOSE INPUT-FILE
-          OUTPUT-FILE.
-          
-    STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.                   EXEMPLO.
+000120 AUTHOR.                       J HENRIQUES.
+000130 INSTALLATION.                 DATA PROCESSING - BATCH SYSTEMS.
+000140 DATE-WRITTEN.                 01/15/2019.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------*
+000170*    MODIFICATION HISTORY
+000180*--------------------------------------------------------------*
+000190*    DATE       INIT  DESCRIPTION
+000200*    ---------  ----  ------------------------------------------
+000210*    01/15/2019 JH    ORIGINAL PROGRAM - COPY INPUT TO OUTPUT.
+000220*    08/09/2026 JH    ADDED FIELD VALIDATION AND REJECT-FILE
+000230*                      FOR RECORDS FAILING EDIT CHECKS.
+000240*    08/09/2026 JH    ADDED REPORT-FILE WITH END-OF-JOB CONTROL
+000250*                      TOTALS AND RUN TIMESTAMP.
+000260*    08/09/2026 JH    ADDED CHECKPOINT-FILE AND RESTART LOGIC FOR
+000270*                      THE INPUT-FILE COPY LOOP.
+000280*    08/09/2026 JH    INPUT-RECORD NOW CARRIES A KEY AND TRANS
+000290*                      CODE (A/C/D). OUTPUT-FILE IS AN INDEXED
+000300*                      MASTER MAINTAINED BY TRANSACTION CODE
+000310*                      RATHER THAN A STRAIGHT COPY. RESTART NOW
+000320*                      REOPENS THE MASTER I-O AND SKIPS ALREADY
+000330*                      APPLIED INPUT TRANSACTIONS.
+000340*    08/09/2026 JH    ADDED IN-EFF-DATE TO INPUT-RECORD AND A
+000350*                      CONTROL-FILE READ AT OPEN TIME SO A RUN
+000360*                      CAN BE LIMITED TO A KEY AND/OR DATE RANGE.
+000370*    08/09/2026 JH    ADDED AUDIT-FILE - ONE ENTRY PER INPUT
+000380*                      RECORD SHOWING KEY, ACTION TAKEN, AND JOB
+000390*                      DATE/TIME.
+000400*    08/09/2026 JH    ADDED ASCENDING KEY SEQUENCE CHECK ON
+000410*                      INPUT-FILE. AN OUT-OF-SEQUENCE RECORD NOW
+000420*                      ABENDS THE RUN INSTEAD OF BEING COPIED
+000430*                      THROUGH SILENTLY.
+000440*    08/09/2026 JH    ADDED CSV-FILE - COMMA-DELIMITED EXPORT OF
+000450*                      EVERY KEY/FIELD WRITTEN TO THE MASTER,
+000460*                      PRODUCED IN THE SAME PASS.
+000470*    08/09/2026 JH    MOVED THE MASTER RECORD LAYOUT TO COPYBOOK
+000480*                      OUTMSTR SO THE NEW ONLINE INQUIRY
+000490*                      TRANSACTION (EXQRY00) CAN SHARE IT.
+000500*    08/09/2026 JH    BLOCKED THE SEQUENTIAL FILES AND ADDED A
+000510*                      RECORD-COUNT HEARTBEAT MESSAGE FOR
+000520*                      LARGE-VOLUME RUNS.
+000530*    08/09/2026 JH    REJECT UNRECOGNIZED TRANS CODES INSTEAD OF
+000540*                      DROPPING THEM, RESET THE AUDIT ACTION EACH
+000550*                      CYCLE, CARRY RESTART HISTORY FORWARD ON THE
+000560*                      REJECT/REPORT/AUDIT/CSV FILES, COUNT AND
+000570*                      SEQUENCE-CHECK SKIPPED RECORDS ON RESTART,
+000580*                      AND WIDEN THE REPORT COUNT FIELDS TO SEVEN
+000590*                      DIGITS.
+000600*    08/09/2026 JH    OPEN REJECT/REPORT/AUDIT/CSV FILES BEFORE
+000610*                      SKIPPING ALREADY-APPLIED INPUT ON A RESTART
+000620*                      RUN, NOT AFTER, SO AN OUT-OF-SEQUENCE ABEND
+000630*                      DURING THE SKIP HAS SOMETHING TO CLOSE.
+000640*                      CHECKPOINT-FILE NOW ALSO CARRIES THE READ/
+000650*                      WRITE/REJECT/FILTERED COUNTERS FORWARD SO
+000660*                      A RESTARTED RUN'S CONTROL TOTALS REPORT
+000670*                      COVERS THE WHOLE JOB, NOT JUST THE SEGMENT
+000680*                      SINCE THE RESTART. ADDED A SEPARATE
+000690*                      PHYSICAL RECORD COUNTER SO THE SEQUENCE
+000700*                      CHECK ABEND
+000710*                      MESSAGE POINTS AT THE RIGHT INPUT-FILE
+000720*                      RECORD EVEN WHEN THE BREAK IS FOUND WHILE
+000730*                      SKIPPING. THE SKIP LOOP NOW ALSO DRIVES THE
+000740*                      PROGRESS HEARTBEAT SO A LONG RESTART SKIP
+000750*                      PHASE DOES NOT LOOK LIKE A HUNG JOB.
+000760*                      RENUMBERED THE INITIALIZATION AND REPORT
+000770*                      PARAGRAPHS SO THE NUMBERS READ IN THE SAME
+000780*                      ORDER AS THE PARAGRAPHS THEMSELVES.
+000790*--------------------------------------------------------------*
+000800 ENVIRONMENT DIVISION.
+000810 CONFIGURATION SECTION.
+000820 SOURCE-COMPUTER.              IBM-370.
+000830 OBJECT-COMPUTER.              IBM-370.
+000840 INPUT-OUTPUT SECTION.
+000850 FILE-CONTROL.
+000860     SELECT INPUT-FILE         ASSIGN TO INFILE
+000870                                ORGANIZATION IS SEQUENTIAL.
+000880
+000890     SELECT OUTPUT-FILE        ASSIGN TO OUTFILE
+000900                                ORGANIZATION IS INDEXED
+000910                                ACCESS MODE IS DYNAMIC
+000920                                RECORD KEY IS OUT-KEY
+000930                                FILE STATUS WS-OUT-FILE-STATUS.
+000940
+000950     SELECT REJECT-FILE        ASSIGN TO REJFILE
+000960                                ORGANIZATION IS SEQUENTIAL.
+000970
+000980     SELECT REPORT-FILE        ASSIGN TO RPTFILE
+000990                                ORGANIZATION IS SEQUENTIAL.
+001000
+001010     SELECT CHECKPOINT-FILE    ASSIGN TO CKPTFILE
+001020                                ORGANIZATION IS SEQUENTIAL
+001030                                FILE STATUS WS-CKPT-FILE-STATUS.
+001040
+001050     SELECT CONTROL-FILE       ASSIGN TO CTLCARD
+001060                                ORGANIZATION IS SEQUENTIAL
+001070                                FILE STATUS WS-CTL-FILE-STATUS.
+001080
+001090     SELECT AUDIT-FILE         ASSIGN TO AUDFILE
+001100                                ORGANIZATION IS SEQUENTIAL.
+001110
+001120     SELECT CSV-FILE           ASSIGN TO CSVFILE
+001130                                ORGANIZATION IS LINE SEQUENTIAL.
+001140
+001150 DATA DIVISION.
+001160 FILE SECTION.
+001170*----------------------------------------------------------------*
+001180*    INPUT-FILE - TRANSACTIONS TO BE EDITED AND APPLIED          *
+001190*----------------------------------------------------------------*
+001200 FD  INPUT-FILE
+001210     BLOCK CONTAINS 0 RECORDS
+001220     RECORDING MODE IS F.
+001230 01  INPUT-RECORD.
+001240     05  IN-KEY                 PIC X(06).
+001250     05  IN-TRANS-CODE          PIC X(01).
+001260         88  IN-TRANS-ADD                 VALUE 'A'.
+001270         88  IN-TRANS-CHANGE               VALUE 'C'.
+001280         88  IN-TRANS-DELETE               VALUE 'D'.
+001290     05  IN-EFF-DATE            PIC 9(06).
+001300     05  INPUT-FIELD            PIC X(10).
+001310
+001320*----------------------------------------------------------------*
+001330*    OUTPUT-FILE - INDEXED MASTER MAINTAINED BY TRANS CODE       *
+001340*----------------------------------------------------------------*
+001350 FD  OUTPUT-FILE
+001360     BLOCK CONTAINS 0 RECORDS
+001370     RECORDING MODE IS F.
+001380     COPY OUTMSTR.
+001390
+001400*----------------------------------------------------------------*
+001410*    REJECT-FILE - RECORDS FAILING VALIDATION, OR TRANSACTIONS   *
+001420*    THAT COULD NOT BE APPLIED TO THE MASTER                     *
+001430*----------------------------------------------------------------*
+001440 FD  REJECT-FILE
+001450     BLOCK CONTAINS 0 RECORDS
+001460     RECORDING MODE IS F.
+001470 01  REJECT-RECORD               PIC X(23).
+001480
+001490*--------------------------------------------------------------*
+001500*    REPORT-FILE - END-OF-JOB CONTROL TOTALS REPORT
+001510*--------------------------------------------------------------*
+001520 FD  REPORT-FILE
+001530     BLOCK CONTAINS 0 RECORDS
+001540     RECORDING MODE IS F.
+001550 01  REPORT-RECORD               PIC X(80).
+001560
+001570*--------------------------------------------------------------*
+001580*    CHECKPOINT-FILE - LAST RECORD COUNT SUCCESSFULLY PROCESSED
+001590*    FOR RESTART POSITIONING.
+001600*--------------------------------------------------------------*
+001610 FD  CHECKPOINT-FILE
+001620     RECORDING MODE IS F.
+001630 01  CHECKPOINT-RECORD.
+001640     05  CKPT-RECORD-COUNT      PIC 9(07).
+001650     05  CKPT-READ-COUNT        PIC 9(07).
+001660     05  CKPT-WRITE-COUNT       PIC 9(07).
+001670     05  CKPT-REJECT-COUNT      PIC 9(07).
+001680     05  CKPT-FILTERED-COUNT    PIC 9(07).
+001690
+001700*--------------------------------------------------------------*
+001710*    CONTROL-FILE - OPTIONAL SELECTION CARD READ AT OPEN TIME
+001720*--------------------------------------------------------------*
+001730 FD  CONTROL-FILE
+001740     RECORDING MODE IS F.
+001750 01  CONTROL-RECORD.
+001760     05  CTL-KEY-LOW            PIC X(06).
+001770     05  CTL-KEY-HIGH           PIC X(06).
+001780     05  CTL-DATE-LOW           PIC 9(06).
+001790     05  CTL-DATE-HIGH          PIC 9(06).
+001800
+001810*--------------------------------------------------------------*
+001820*    AUDIT-FILE - ONE ENTRY PER INPUT RECORD PROCESSED
+001830*--------------------------------------------------------------*
+001840 FD  AUDIT-FILE
+001850     BLOCK CONTAINS 0 RECORDS
+001860     RECORDING MODE IS F.
+001870 01  AUDIT-RECORD.
+001880     05  AUD-KEY                PIC X(06).
+001890     05  AUD-ACTION             PIC X(08).
+001900     05  AUD-RUN-DATE           PIC 9(06).
+001910     05  AUD-RUN-TIME           PIC 9(08).
+001920
+001930*--------------------------------------------------------------*
+001940*    CSV-FILE - COMMA-DELIMITED EXPORT FOR THE REPORTING TEAM
+001950*--------------------------------------------------------------*
+001960 FD  CSV-FILE.
+001970 01  CSV-RECORD                  PIC X(40).
+001980
+001990 WORKING-STORAGE SECTION.
+002000*----------------------------------------------------------------*
+002010*    SWITCHES                                                    *
+002020*----------------------------------------------------------------*
+002030 01  WS-SWITCHES.
+002040     05  WS-EOF-SW              PIC X(01) VALUE 'N'.
+002050         88  WS-EOF                       VALUE 'Y'.
+002060     05  WS-VALID-SW            PIC X(01) VALUE 'Y'.
+002070         88  WS-RECORD-VALID              VALUE 'Y'.
+002080         88  WS-RECORD-INVALID             VALUE 'N'.
+002090     05  WS-RESTART-SW          PIC X(01) VALUE 'N'.
+002100         88  WS-RESTART-RUN               VALUE 'Y'.
+002110         88  WS-NORMAL-RUN                 VALUE 'N'.
+002120
+002130*----------------------------------------------------------------*
+002140*    COUNTERS                                                    *
+002150*----------------------------------------------------------------*
+002160 01  WS-COUNTERS.
+002170     05  WS-READ-COUNT          PIC 9(07) COMP VALUE ZERO.
+002180     05  WS-WRITE-COUNT         PIC 9(07) COMP VALUE ZERO.
+002190     05  WS-REJECT-COUNT        PIC 9(07) COMP VALUE ZERO.
+002200     05  WS-FILTERED-COUNT      PIC 9(07) COMP VALUE ZERO.
+002210
+002220 01  WS-MISC.
+002230     05  WS-LOW-VALUE-COUNT     PIC 9(03) COMP VALUE ZERO.
+002240
+002250*--------------------------------------------------------------*
+002260*    CHECKPOINT/RESTART WORKING STORAGE
+002270*--------------------------------------------------------------*
+002280 01  WS-CKPT-FILE-STATUS        PIC X(02) VALUE SPACES.
+002290 01  WS-OUT-FILE-STATUS         PIC X(02) VALUE SPACES.
+002300 01  WS-CTL-FILE-STATUS         PIC X(02) VALUE SPACES.
+002310
+002320*--------------------------------------------------------------*
+002330*    CONTROL CARD SELECTION RANGES - DEFAULT TO "SELECT ALL"
+002340*--------------------------------------------------------------*
+002350 01  WS-CONTROL-CARD.
+002360     05  WS-CTL-KEY-LOW         PIC X(06) VALUE LOW-VALUES.
+002370     05  WS-CTL-KEY-HIGH        PIC X(06) VALUE HIGH-VALUES.
+002380     05  WS-CTL-DATE-LOW        PIC 9(06) VALUE ZERO.
+002390     05  WS-CTL-DATE-HIGH       PIC 9(06) VALUE 999999.
+002400
+002410 01  WS-SELECT-SW               PIC X(01) VALUE 'Y'.
+002420     88  WS-RECORD-SELECTED               VALUE 'Y'.
+002430     88  WS-RECORD-NOT-SELECTED            VALUE 'N'.
+002440
+002450 01  WS-LAST-ACTION              PIC X(08) VALUE SPACES.
+002460
+002470*--------------------------------------------------------------*
+002480*    SEQUENCE CHECKING
+002490*--------------------------------------------------------------*
+002500 01  WS-PREV-KEY                PIC X(06) VALUE LOW-VALUES.
+002510 01  WS-PHYS-REC-COUNT          PIC 9(07) COMP VALUE ZERO.
+002520
+002530 01  WS-CKPT-FIELDS.
+002540     05  WS-RECORD-COUNT        PIC 9(07) COMP VALUE ZERO.
+002550     05  WS-CKPT-INTERVAL       PIC 9(05) COMP VALUE 100.
+002560     05  WS-CKPT-QUOTIENT       PIC 9(07) COMP VALUE ZERO.
+002570     05  WS-CKPT-REMAINDER      PIC 9(07) COMP VALUE ZERO.
+002580     05  WS-CKPT-RESTART-COUNT  PIC 9(07) COMP VALUE ZERO.
+002590     05  WS-SKIP-COUNT          PIC 9(07) COMP VALUE ZERO.
+002600
+002610*--------------------------------------------------------------*
+002620*    PROGRESS HEARTBEAT FOR LARGE-VOLUME RUNS
+002630*--------------------------------------------------------------*
+002640 01  WS-HEARTBEAT-FIELDS.
+002650     05  WS-HB-INTERVAL         PIC 9(05) COMP VALUE 500.
+002660     05  WS-HB-QUOTIENT         PIC 9(07) COMP VALUE ZERO.
+002670     05  WS-HB-REMAINDER        PIC 9(07) COMP VALUE ZERO.
+002680
+002690*--------------------------------------------------------------*
+002700*    RUN DATE AND TIME - SET AT INITIALIZATION FOR THE REPORT
+002710*--------------------------------------------------------------*
+002720 01  WS-RUN-DATE.
+002730     05  WS-RUN-YY              PIC 9(02).
+002740     05  WS-RUN-MM              PIC 9(02).
+002750     05  WS-RUN-DD              PIC 9(02).
+002760
+002770 01  WS-RUN-TIME.
+002780     05  WS-RUN-HH              PIC 9(02).
+002790     05  WS-RUN-MN              PIC 9(02).
+002800     05  WS-RUN-SS              PIC 9(02).
+002810     05  WS-RUN-HS              PIC 9(02).
+002820
+002830*--------------------------------------------------------------*
+002840*    REPORT-FILE LINE LAYOUTS
+002850*--------------------------------------------------------------*
+002860 01  WS-REPORT-LINES.
+002870     05  WS-RPT-TITLE.
+002880         10  FILLER             PIC X(23)
+002890                                 VALUE 'EXEMPLO CONTROL TOTALS'.
+002900         10  FILLER             PIC X(57) VALUE SPACES.
+002910     05  WS-RPT-RUNDATE.
+002920         10  FILLER             PIC X(10) VALUE 'RUN DATE: '.
+002930         10  WS-RPT-MM          PIC 99.
+002940         10  FILLER             PIC X(01) VALUE '/'.
+002950         10  WS-RPT-DD          PIC 99.
+002960         10  FILLER             PIC X(01) VALUE '/'.
+002970         10  WS-RPT-YY          PIC 99.
+002980         10  FILLER             PIC X(05) VALUE SPACES.
+002990         10  FILLER             PIC X(10) VALUE 'RUN TIME: '.
+003000         10  WS-RPT-HH          PIC 99.
+003010         10  FILLER             PIC X(01) VALUE ':'.
+003020         10  WS-RPT-MN          PIC 99.
+003030         10  FILLER             PIC X(01) VALUE ':'.
+003040         10  WS-RPT-SS          PIC 99.
+003050         10  FILLER             PIC X(39) VALUE SPACES.
+003060     05  WS-RPT-READ.
+003070         10  FILLER             PIC X(25)
+003080                                 VALUE 'RECORDS READ . . . . . :'.
+003090         10  WS-RPT-READ-CNT    PIC Z,ZZZ,ZZ9.
+003100         10  FILLER             PIC X(46) VALUE SPACES.
+003110     05  WS-RPT-WRITE.
+003120         10  FILLER             PIC X(25)
+003130                                 VALUE 'RECORDS WRITTEN  . . . :'.
+003140         10  WS-RPT-WRITE-CNT   PIC Z,ZZZ,ZZ9.
+003150         10  FILLER             PIC X(46) VALUE SPACES.
+003160     05  WS-RPT-REJECT.
+003170         10  FILLER             PIC X(25)
+003180                                 VALUE 'RECORDS REJECTED . . . :'.
+003190         10  WS-RPT-REJECT-CNT  PIC Z,ZZZ,ZZ9.
+003200         10  FILLER             PIC X(46) VALUE SPACES.
+003210     05  WS-RPT-FILTERED.
+003220         10  FILLER             PIC X(25)
+003230                                 VALUE 'RECORDS FILTERED OUT . :'.
+003240         10  WS-RPT-FILTER-CNT  PIC Z,ZZZ,ZZ9.
+003250         10  FILLER             PIC X(46) VALUE SPACES.
+003260
+003270 PROCEDURE DIVISION.
+003280*-----------------------------------------------------------------
+003290*    0000-MAINLINE
+003300*    CONTROLS OVERALL FLOW OF THE COPY/EDIT RUN.
+003310*-----------------------------------------------------------------
+003320 0000-MAINLINE.
+003330     PERFORM 1000-INITIALIZE    THRU 1000-EXIT.
+003340     PERFORM 3000-PROCESS-RECORDS THRU 3000-EXIT
+003350         UNTIL WS-EOF.
+003360     PERFORM 8000-FINALIZE      THRU 8000-EXIT.
+003370     STOP RUN.
+003380
+003390*-----------------------------------------------------------------
+003400*    1000-INITIALIZE
+003410*    OPENS FILES AND PRIMES THE READ.
+003420*-----------------------------------------------------------------
+003430 1000-INITIALIZE.
+003440     OPEN INPUT INPUT-FILE.
+003450
+003460     PERFORM 1100-READ-CONTROL-CARD  THRU 1100-EXIT.
+003470     PERFORM 1200-CHECK-RESTART      THRU 1200-EXIT.
+003480     PERFORM 1300-OPEN-MASTER        THRU 1300-EXIT.
+003490     PERFORM 1400-OPEN-HISTORY-FILES THRU 1400-EXIT.
+003500
+003510     IF WS-RESTART-RUN
+003520         PERFORM 1500-SKIP-PROCESSED THRU 1500-EXIT
+003530     END-IF.
+003540
+003550     ACCEPT WS-RUN-DATE FROM DATE.
+003560     ACCEPT WS-RUN-TIME FROM TIME.
+003570
+003580     PERFORM 3100-READ-INPUT    THRU 3100-EXIT.
+003590 1000-EXIT.
+003600     EXIT.
+003610
+003620*--------------------------------------------------------------*
+003630*    1100-READ-CONTROL-CARD
+003640*    READS THE OPTIONAL SELECTION CARD. WHEN NONE IS PRESENT THE
+003650*    DEFAULT RANGES SELECT EVERY RECORD.
+003660*--------------------------------------------------------------*
+003670 1100-READ-CONTROL-CARD.
+003680     OPEN INPUT CONTROL-FILE.
+003690     IF WS-CTL-FILE-STATUS = '00'
+003700         READ CONTROL-FILE
+003710             AT END
+003720                 CONTINUE
+003730             NOT AT END
+003740                 MOVE CTL-KEY-LOW   TO WS-CTL-KEY-LOW
+003750                 MOVE CTL-KEY-HIGH  TO WS-CTL-KEY-HIGH
+003760                 MOVE CTL-DATE-LOW  TO WS-CTL-DATE-LOW
+003770                 MOVE CTL-DATE-HIGH TO WS-CTL-DATE-HIGH
+003780         END-READ
+003790         CLOSE CONTROL-FILE
+003800     END-IF.
+003810 1100-EXIT.
+003820     EXIT.
+003830
+003840*--------------------------------------------------------------*
+003850*    1200-CHECK-RESTART
+003860*    LOOKS FOR A PRIOR CHECKPOINT. IF ONE IS FOUND, THIS IS A
+003870*    RESTART RUN, INPUT-FILE MUST SKIP ALREADY APPLIED
+003880*    TRANSACTIONS, AND THE PRIOR SEGMENT'S REPORT COUNTERS ARE
+003890*    CARRIED FORWARD SO THE END-OF-JOB REPORT RECONCILES AGAINST
+003900*    THE WHOLE JOB RATHER THAN JUST THE POST-RESTART TAIL.
+003910*--------------------------------------------------------------*
+003920 1200-CHECK-RESTART.
+003930     OPEN INPUT CHECKPOINT-FILE.
+003940     IF WS-CKPT-FILE-STATUS = '00'
+003950         READ CHECKPOINT-FILE
+003960             AT END
+003970                 CONTINUE
+003980             NOT AT END
+003990                 SET WS-RESTART-RUN TO TRUE
+004000                 MOVE CKPT-RECORD-COUNT   TO WS-CKPT-RESTART-COUNT
+004010                 MOVE CKPT-READ-COUNT     TO WS-READ-COUNT
+004020                 MOVE CKPT-WRITE-COUNT    TO WS-WRITE-COUNT
+004030                 MOVE CKPT-REJECT-COUNT   TO WS-REJECT-COUNT
+004040                 MOVE CKPT-FILTERED-COUNT TO WS-FILTERED-COUNT
+004050         END-READ
+004060         CLOSE CHECKPOINT-FILE
+004070     END-IF.
+004080 1200-EXIT.
+004090     EXIT.
+004100
+004110*--------------------------------------------------------------*
+004120*    1300-OPEN-MASTER
+004130*    OPENS OUTPUT-FILE I-O SO IT CAN BE MAINTAINED ACROSS RUNS.
+004140*    THE FIRST RUN AGAINST A MASTER THAT DOES NOT YET EXIST
+004150*    CREATES IT EMPTY BEFORE RE-OPENING I-O.
+004160*--------------------------------------------------------------*
+004170 1300-OPEN-MASTER.
+004180     OPEN I-O OUTPUT-FILE.
+004190     IF WS-OUT-FILE-STATUS NOT = '00'
+004200         OPEN OUTPUT OUTPUT-FILE
+004210         CLOSE OUTPUT-FILE
+004220         OPEN I-O OUTPUT-FILE
+004230     END-IF.
+004240 1300-EXIT.
+004250     EXIT.
+004260
+004270*--------------------------------------------------------------*
+004280*    1400-OPEN-HISTORY-FILES
+004290*    OPENS REJECT-FILE, REPORT-FILE, AUDIT-FILE, AND CSV-FILE.
+004300*    ON A RESTART RUN THESE ALREADY HOLD THE PRE-ABEND HISTORY
+004310*    FOR THE RECORDS 1500-SKIP-PROCESSED IS ABOUT TO SKIP OVER
+004320*    AGAIN, SO THEY ARE OPENED EXTEND TO PRESERVE IT RATHER THAN
+004330*    OUTPUT, WHICH WOULD TRUNCATE THEM. THIS MUST HAPPEN BEFORE
+004340*    1500-SKIP-PROCESSED RUNS, SINCE AN OUT-OF-SEQUENCE KEY FOUND
+004350*    WHILE SKIPPING GOES TO 9900-SEQUENCE-ABEND, WHICH CLOSES
+004360*    ALL FOUR OF THESE FILES.
+004370*--------------------------------------------------------------*
+004380 1400-OPEN-HISTORY-FILES.
+004390     IF WS-RESTART-RUN
+004400         OPEN EXTEND REJECT-FILE
+004410              EXTEND REPORT-FILE
+004420              EXTEND AUDIT-FILE
+004430              EXTEND CSV-FILE
+004440     ELSE
+004450         OPEN OUTPUT REJECT-FILE
+004460              OUTPUT REPORT-FILE
+004470              OUTPUT AUDIT-FILE
+004480              OUTPUT CSV-FILE
+004490     END-IF.
+004500 1400-EXIT.
+004510     EXIT.
+004520
+004530*--------------------------------------------------------------*
+004540*    1500-SKIP-PROCESSED
+004550*    ON A RESTART RUN, RE-READS INPUT-FILE PAST THE RECORDS
+004560*    ALREADY WRITTEN TO OUTPUT-FILE BEFORE THE ABEND.
+004570*--------------------------------------------------------------*
+004580 1500-SKIP-PROCESSED.
+004590     MOVE ZERO TO WS-SKIP-COUNT.
+004600     PERFORM 1510-SKIP-ONE-RECORD THRU 1510-EXIT
+004610         UNTIL WS-SKIP-COUNT >= WS-CKPT-RESTART-COUNT
+004620            OR WS-EOF.
+004630 1500-EXIT.
+004640     EXIT.
+004650
+004660 1510-SKIP-ONE-RECORD.
+004670     READ INPUT-FILE
+004680         AT END
+004690             SET WS-EOF TO TRUE
+004700         NOT AT END
+004710             ADD 1 TO WS-PHYS-REC-COUNT
+004720             PERFORM 3200-SEQUENCE-CHECK THRU 3200-EXIT
+004730     END-READ.
+004740     ADD 1 TO WS-SKIP-COUNT.
+004750     ADD 1 TO WS-RECORD-COUNT.
+004760     PERFORM 3900-HEARTBEAT THRU 3900-EXIT.
+004770 1510-EXIT.
+004780     EXIT.
+004790
+004800*-----------------------------------------------------------------
+004810*    3000-PROCESS-RECORDS
+004820*    EDITS ONE INPUT RECORD AND ROUTES IT TO OUTPUT-FILE OR
+004830*    REJECT-FILE, THEN READS THE NEXT RECORD.
+004840*-----------------------------------------------------------------
+004850 3000-PROCESS-RECORDS.
+004860     MOVE SPACES TO WS-LAST-ACTION.
+004870     PERFORM 3300-VALIDATE-RECORD THRU 3300-EXIT.
+004880
+004890     IF WS-RECORD-VALID
+004900         PERFORM 3400-SELECT-RECORD THRU 3400-EXIT
+004910         IF WS-RECORD-SELECTED
+004920             PERFORM 3500-UPDATE-MASTER THRU 3500-EXIT
+004930         ELSE
+004940             ADD 1 TO WS-FILTERED-COUNT
+004950             MOVE 'FILTERED' TO WS-LAST-ACTION
+004960         END-IF
+004970     ELSE
+004980         PERFORM 3540-REJECT-TRANSACTION THRU 3540-EXIT
+004990     END-IF.
+005000
+005010     PERFORM 3700-WRITE-AUDIT   THRU 3700-EXIT.
+005020
+005030     ADD 1 TO WS-RECORD-COUNT.
+005040     PERFORM 3800-CHECKPOINT     THRU 3800-EXIT.
+005050     PERFORM 3900-HEARTBEAT      THRU 3900-EXIT.
+005060
+005070     PERFORM 3100-READ-INPUT    THRU 3100-EXIT.
+005080 3000-EXIT.
+005090     EXIT.
+005100
+005110*-----------------------------------------------------------------
+005120*    3100-READ-INPUT
+005130*    READS THE NEXT INPUT-FILE RECORD AND SETS THE EOF SWITCH.
+005140*-----------------------------------------------------------------
+005150 3100-READ-INPUT.
+005160     READ INPUT-FILE
+005170         AT END
+005180             SET WS-EOF TO TRUE
+005190         NOT AT END
+005200             ADD 1 TO WS-READ-COUNT
+005210             ADD 1 TO WS-PHYS-REC-COUNT
+005220             PERFORM 3200-SEQUENCE-CHECK THRU 3200-EXIT
+005230     END-READ.
+005240 3100-EXIT.
+005250     EXIT.
+005260
+005270*-----------------------------------------------------------------
+005280*    3200-SEQUENCE-CHECK
+005290*    ENFORCES ASCENDING IN-KEY ORDER ON INPUT-FILE. AN
+005300*    OUT-OF-SEQUENCE RECORD ABENDS THE RUN. WS-PHYS-REC-COUNT IS
+005310*    THE PHYSICAL POSITION OF THE RECORD IN INPUT-FILE, COUNTING
+005320*    RECORDS SKIPPED ON A RESTART AS WELL AS RECORDS READ IN THE
+005330*    NORMAL PROCESSING LOOP, SO THE ABEND MESSAGE POINTS AT THE
+005340*    RIGHT RECORD EVEN WHEN THE BREAK IS FOUND WHILE SKIPPING.
+005350*-----------------------------------------------------------------
+005360 3200-SEQUENCE-CHECK.
+005370     IF IN-KEY < WS-PREV-KEY
+005380         DISPLAY 'EXEMPLO0999 INPUT-FILE OUT OF SEQUENCE AT '
+005390                 'RECORD ' WS-PHYS-REC-COUNT
+005400         DISPLAY 'EXEMPLO0999 PREVIOUS KEY = ' WS-PREV-KEY
+005410         DISPLAY 'EXEMPLO0999 CURRENT  KEY = ' IN-KEY
+005420         GO TO 9900-SEQUENCE-ABEND
+005430     END-IF.
+005440     MOVE IN-KEY TO WS-PREV-KEY.
+005450 3200-EXIT.
+005460     EXIT.
+005470
+005480*-----------------------------------------------------------------
+005490*    3300-VALIDATE-RECORD
+005500*    EDITS INPUT-FIELD FOR BLANKS AND EMBEDDED LOW-VALUES.
+005510*    A RECORD MUST BE NON-BLANK AND CONTAIN NO LOW-VALUE BYTES
+005520*    TO BE CONSIDERED VALID.
+005530*-----------------------------------------------------------------
+005540 3300-VALIDATE-RECORD.
+005550     SET WS-RECORD-VALID TO TRUE.
+005560     MOVE ZERO TO WS-LOW-VALUE-COUNT.
+005570
+005580     IF INPUT-FIELD = SPACES
+005590         SET WS-RECORD-INVALID TO TRUE
+005600     END-IF.
+005610
+005620     INSPECT INPUT-FIELD TALLYING WS-LOW-VALUE-COUNT
+005630         FOR ALL LOW-VALUE.
+005640     IF WS-LOW-VALUE-COUNT > ZERO
+005650         SET WS-RECORD-INVALID TO TRUE
+005660     END-IF.
+005670 3300-EXIT.
+005680     EXIT.
+005690
+005700*-----------------------------------------------------------------
+005710*    3400-SELECT-RECORD
+005720*    APPLIES THE CONTROL CARD KEY AND DATE RANGES TO DECIDE
+005730*    WHETHER THIS TRANSACTION SHOULD BE PROCESSED.
+005740*-----------------------------------------------------------------
+005750 3400-SELECT-RECORD.
+005760     SET WS-RECORD-SELECTED TO TRUE.
+005770     IF IN-KEY < WS-CTL-KEY-LOW OR IN-KEY > WS-CTL-KEY-HIGH
+005780         SET WS-RECORD-NOT-SELECTED TO TRUE
+005790     END-IF.
+005800     IF IN-EFF-DATE < WS-CTL-DATE-LOW
+005810             OR IN-EFF-DATE > WS-CTL-DATE-HIGH
+005820         SET WS-RECORD-NOT-SELECTED TO TRUE
+005830     END-IF.
+005840 3400-EXIT.
+005850     EXIT.
+005860
+005870*-----------------------------------------------------------------
+005880*    3500-UPDATE-MASTER
+005890*    APPLIES THE INPUT TRANSACTION TO OUTPUT-FILE ACCORDING TO
+005900*    IN-TRANS-CODE.
+005910*-----------------------------------------------------------------
+005920 3500-UPDATE-MASTER.
+005930     MOVE IN-KEY TO OUT-KEY.
+005940     EVALUATE TRUE
+005950         WHEN IN-TRANS-ADD
+005960             PERFORM 3510-ADD-MASTER    THRU 3510-EXIT
+005970         WHEN IN-TRANS-CHANGE
+005980             PERFORM 3520-CHANGE-MASTER THRU 3520-EXIT
+005990         WHEN IN-TRANS-DELETE
+006000             PERFORM 3530-DELETE-MASTER THRU 3530-EXIT
+006010         WHEN OTHER
+006020             PERFORM 3540-REJECT-TRANSACTION THRU 3540-EXIT
+006030     END-EVALUATE.
+006040 3500-EXIT.
+006050     EXIT.
+006060
+006070*-----------------------------------------------------------------
+006080*    3510-ADD-MASTER
+006090*    ADDS A NEW MASTER RECORD. A DUPLICATE KEY IS REJECTED.
+006100*-----------------------------------------------------------------
+006110 3510-ADD-MASTER.
+006120     MOVE INPUT-FIELD TO OUTPUT-FIELD.
+006130     WRITE OUTPUT-RECORD
+006140         INVALID KEY
+006150             PERFORM 3540-REJECT-TRANSACTION THRU 3540-EXIT
+006160         NOT INVALID KEY
+006170             ADD 1 TO WS-WRITE-COUNT
+006180             MOVE 'ADDED' TO WS-LAST-ACTION
+006190             PERFORM 3600-WRITE-CSV THRU 3600-EXIT
+006200     END-WRITE.
+006210 3510-EXIT.
+006220     EXIT.
+006230
+006240*-----------------------------------------------------------------
+006250*    3520-CHANGE-MASTER
+006260*    UPDATES AN EXISTING MASTER RECORD. A KEY NOT ON FILE IS
+006270*    REJECTED.
+006280*-----------------------------------------------------------------
+006290 3520-CHANGE-MASTER.
+006300     MOVE INPUT-FIELD TO OUTPUT-FIELD.
+006310     REWRITE OUTPUT-RECORD
+006320         INVALID KEY
+006330             PERFORM 3540-REJECT-TRANSACTION THRU 3540-EXIT
+006340         NOT INVALID KEY
+006350             ADD 1 TO WS-WRITE-COUNT
+006360             MOVE 'CHANGED' TO WS-LAST-ACTION
+006370             PERFORM 3600-WRITE-CSV THRU 3600-EXIT
+006380     END-REWRITE.
+006390 3520-EXIT.
+006400     EXIT.
+006410
+006420*-----------------------------------------------------------------
+006430*    3530-DELETE-MASTER
+006440*    REMOVES A MASTER RECORD. A KEY NOT ON FILE IS REJECTED.
+006450*-----------------------------------------------------------------
+006460 3530-DELETE-MASTER.
+006470     DELETE OUTPUT-FILE
+006480         INVALID KEY
+006490             PERFORM 3540-REJECT-TRANSACTION THRU 3540-EXIT
+006500         NOT INVALID KEY
+006510             ADD 1 TO WS-WRITE-COUNT
+006520             MOVE 'DELETED' TO WS-LAST-ACTION
+006530     END-DELETE.
+006540 3530-EXIT.
+006550     EXIT.
+006560
+006570*-----------------------------------------------------------------
+006580*    3540-REJECT-TRANSACTION
+006590*    WRITES THE ORIGINAL INPUT RECORD TO REJECT-FILE.
+006600*-----------------------------------------------------------------
+006610 3540-REJECT-TRANSACTION.
+006620     MOVE INPUT-RECORD TO REJECT-RECORD.
+006630     WRITE REJECT-RECORD.
+006640     ADD 1 TO WS-REJECT-COUNT.
+006650     MOVE 'REJECTED' TO WS-LAST-ACTION.
+006660 3540-EXIT.
+006670     EXIT.
+006680
+006690*-----------------------------------------------------------------
+006700*    3600-WRITE-CSV
+006710*    WRITES A COMMA-DELIMITED COPY OF THE RECORD JUST WRITTEN OR
+006720*    REWRITTEN TO OUTPUT-FILE, FOR THE REPORTING TEAM.
+006730*-----------------------------------------------------------------
+006740 3600-WRITE-CSV.
+006750     MOVE SPACES TO CSV-RECORD.
+006760     STRING OUT-KEY      DELIMITED BY SIZE
+006770            ','           DELIMITED BY SIZE
+006780            OUTPUT-FIELD  DELIMITED BY SIZE
+006790         INTO CSV-RECORD.
+006800     WRITE CSV-RECORD.
+006810 3600-EXIT.
+006820     EXIT.
+006830
+006840*-----------------------------------------------------------------
+006850*    3700-WRITE-AUDIT
+006860*    APPENDS ONE AUDIT ENTRY FOR THE RECORD JUST PROCESSED.
+006870*-----------------------------------------------------------------
+006880 3700-WRITE-AUDIT.
+006890     MOVE IN-KEY       TO AUD-KEY.
+006900     MOVE WS-LAST-ACTION TO AUD-ACTION.
+006910     MOVE WS-RUN-DATE  TO AUD-RUN-DATE.
+006920     MOVE WS-RUN-TIME  TO AUD-RUN-TIME.
+006930     WRITE AUDIT-RECORD.
+006940 3700-EXIT.
+006950     EXIT.
+006960
+006970*-----------------------------------------------------------------
+006980*    3800-CHECKPOINT
+006990*    EVERY WS-CKPT-INTERVAL RECORDS, SAVES WS-RECORD-COUNT TO
+007000*    CHECKPOINT-FILE SO A RESTART CAN REPOSITION PAST THIS POINT.
+007010*-----------------------------------------------------------------
+007020 3800-CHECKPOINT.
+007030     DIVIDE WS-RECORD-COUNT BY WS-CKPT-INTERVAL
+007040         GIVING WS-CKPT-QUOTIENT
+007050         REMAINDER WS-CKPT-REMAINDER.
+007060
+007070     IF WS-CKPT-REMAINDER = ZERO
+007080         PERFORM 3810-WRITE-CHECKPOINT THRU 3810-EXIT
+007090     END-IF.
+007100 3800-EXIT.
+007110     EXIT.
+007120
+007130 3810-WRITE-CHECKPOINT.
+007140     OPEN OUTPUT CHECKPOINT-FILE.
+007150     MOVE WS-RECORD-COUNT   TO CKPT-RECORD-COUNT.
+007160     MOVE WS-READ-COUNT     TO CKPT-READ-COUNT.
+007170     MOVE WS-WRITE-COUNT    TO CKPT-WRITE-COUNT.
+007180     MOVE WS-REJECT-COUNT   TO CKPT-REJECT-COUNT.
+007190     MOVE WS-FILTERED-COUNT TO CKPT-FILTERED-COUNT.
+007200     WRITE CHECKPOINT-RECORD.
+007210     CLOSE CHECKPOINT-FILE.
+007220 3810-EXIT.
+007230     EXIT.
+007240
+007250*-----------------------------------------------------------------
+007260*    3900-HEARTBEAT
+007270*    EVERY WS-HB-INTERVAL RECORDS, DISPLAYS A PROGRESS MESSAGE SO
+007280*    THE OPERATOR CAN TELL A LARGE-VOLUME RUN IS STILL MOVING.
+007290*    PERFORMED FROM BOTH THE NORMAL PROCESSING LOOP AND THE
+007300*    RESTART SKIP LOOP SO A LONG SKIP PHASE ALSO REPORTS PROGRESS.
+007310*-----------------------------------------------------------------
+007320 3900-HEARTBEAT.
+007330     DIVIDE WS-RECORD-COUNT BY WS-HB-INTERVAL
+007340         GIVING WS-HB-QUOTIENT
+007350         REMAINDER WS-HB-REMAINDER.
+007360
+007370     IF WS-HB-REMAINDER = ZERO
+007380         DISPLAY 'EXEMPLO0100 ' WS-RECORD-COUNT
+007390                 ' RECORDS PROCESSED SO FAR'
+007400     END-IF.
+007410 3900-EXIT.
+007420     EXIT.
+007430
+007440*-----------------------------------------------------------------
+007450*    8000-FINALIZE
+007460*    CLOSES ALL FILES AT END OF RUN.
+007470*-----------------------------------------------------------------
+007480 8000-FINALIZE.
+007490     PERFORM 8100-WRITE-REPORT  THRU 8100-EXIT.
+007500     PERFORM 8200-CLEAR-CHECKPOINT THRU 8200-EXIT.
+007510
+007520     CLOSE INPUT-FILE
+007530           OUTPUT-FILE
+007540           REJECT-FILE
+007550           REPORT-FILE
+007560           AUDIT-FILE
+007570           CSV-FILE.
+007580 8000-EXIT.
+007590     EXIT.
+007600
+007610*--------------------------------------------------------------*
+007620*    8100-WRITE-REPORT
+007630*    BUILDS AND WRITES THE END-OF-JOB CONTROL TOTALS REPORT.
+007640*--------------------------------------------------------------*
+007650 8100-WRITE-REPORT.
+007660     MOVE WS-RPT-TITLE TO REPORT-RECORD.
+007670     WRITE REPORT-RECORD.
+007680
+007690     MOVE WS-RUN-MM TO WS-RPT-MM.
+007700     MOVE WS-RUN-DD TO WS-RPT-DD.
+007710     MOVE WS-RUN-YY TO WS-RPT-YY.
+007720     MOVE WS-RUN-HH TO WS-RPT-HH.
+007730     MOVE WS-RUN-MN TO WS-RPT-MN.
+007740     MOVE WS-RUN-SS TO WS-RPT-SS.
+007750     MOVE WS-RPT-RUNDATE TO REPORT-RECORD.
+007760     WRITE REPORT-RECORD.
+007770
+007780     MOVE WS-READ-COUNT TO WS-RPT-READ-CNT.
+007790     MOVE WS-RPT-READ TO REPORT-RECORD.
+007800     WRITE REPORT-RECORD.
+007810
+007820     MOVE WS-WRITE-COUNT TO WS-RPT-WRITE-CNT.
+007830     MOVE WS-RPT-WRITE TO REPORT-RECORD.
+007840     WRITE REPORT-RECORD.
+007850
+007860     MOVE WS-REJECT-COUNT TO WS-RPT-REJECT-CNT.
+007870     MOVE WS-RPT-REJECT TO REPORT-RECORD.
+007880     WRITE REPORT-RECORD.
+007890
+007900     MOVE WS-FILTERED-COUNT TO WS-RPT-FILTER-CNT.
+007910     MOVE WS-RPT-FILTERED TO REPORT-RECORD.
+007920     WRITE REPORT-RECORD.
+007930 8100-EXIT.
+007940     EXIT.
+007950
+007960*--------------------------------------------------------------*
+007970*    8200-CLEAR-CHECKPOINT
+007980*    A SUCCESSFUL END OF JOB EMPTIES THE CHECKPOINT FILE SO THE
+007990*    NEXT RUN IS TREATED AS A FRESH RUN RATHER THAN A RESTART.
+008000*--------------------------------------------------------------*
+008010 8200-CLEAR-CHECKPOINT.
+008020     OPEN OUTPUT CHECKPOINT-FILE.
+008030     CLOSE CHECKPOINT-FILE.
+008040 8200-EXIT.
+008050     EXIT.
+008060
+008070*-----------------------------------------------------------------
+008080*    9900-SEQUENCE-ABEND
+008090*    TERMINATES THE RUN WITH A NON-ZERO RETURN CODE WHEN
+008100*    INPUT-FILE IS FOUND OUT OF ASCENDING KEY SEQUENCE.
+008110*-----------------------------------------------------------------
+008120 9900-SEQUENCE-ABEND.
+008130     MOVE 16 TO RETURN-CODE.
+008140     CLOSE INPUT-FILE
+008150           OUTPUT-FILE
+008160           REJECT-FILE
+008170           REPORT-FILE
+008180           AUDIT-FILE
+008190           CSV-FILE.
+008200     STOP RUN.
